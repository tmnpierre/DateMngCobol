@@ -0,0 +1,88 @@
+      **************************************************************
+      *    PROGRAMME DateVal                                        *
+      *    Sous-programme de validation de date : verifie que le     *
+      *    mois et le jour (compte tenu du mois et de l'annee         *
+      *    bissextile) fournis forment bien une date reelle. Ne       *
+      *    controle pas la plage d'annee acceptable, laissee a        *
+      *    l'appreciation de l'appelant.                              *
+      *                                                              *
+      *    Appel : CALL "DateVal" USING DV-PARM-AREA (copybook        *
+      *    DTVALID). L'appelant renseigne DV-YEAR-NUM, DV-MONTH-NUM   *
+      *    et DV-DAY-NUM ; au retour, DV-VALID-SW indique si la date  *
+      *    est reelle, sinon DV-ERROR-MSG explique le rejet.          *
+      *                                                              *
+      *    Factorise a partir de DateCnv et BusDay, qui maintenaient  *
+      *    chacun leur propre copie de la table du nombre de jours    *
+      *    par mois et du test d'annee bissextile.                    *
+      *                                                              *
+      *    Historique des modifications :                            *
+      *    2026-08-08  Creation du sous-programme.                    *
+      *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DateVal.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Table du nombre de jours par mois (annee non bissextile).
+       01 WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 28.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+       01 WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH         PIC 9(02) OCCURS 12 TIMES.
+       01 WS-MAX-DAY-THIS-MONTH        PIC 9(02).
+       01 WS-LEAP-YEAR-SW              PIC X(01).
+           88 WS-LEAP-YEAR                  VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY DTVALID.
+
+       PROCEDURE DIVISION USING DV-PARM-AREA.
+
+      *    Point d'entree du sous-programme.
+       0100-DATEVAL-MAIN.
+           SET DV-DATE-VALID TO TRUE
+           MOVE SPACES TO DV-ERROR-MSG
+
+           IF DV-MONTH-NUM < 1 OR DV-MONTH-NUM > 12
+               SET DV-DATE-INVALID TO TRUE
+               MOVE 'Mois invalide - doit etre 01 a 12'
+                   TO DV-ERROR-MSG
+           END-IF
+
+           IF DV-DATE-VALID
+               MOVE 'N' TO WS-LEAP-YEAR-SW
+               IF (FUNCTION MOD(DV-YEAR-NUM, 4) = 0
+                       AND FUNCTION MOD(DV-YEAR-NUM, 100) NOT = 0)
+                  OR FUNCTION MOD(DV-YEAR-NUM, 400) = 0
+                   SET WS-LEAP-YEAR TO TRUE
+               END-IF
+
+               MOVE WS-DAYS-IN-MONTH(DV-MONTH-NUM)
+                   TO WS-MAX-DAY-THIS-MONTH
+               IF DV-MONTH-NUM = 2 AND WS-LEAP-YEAR
+                   MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+               END-IF
+
+               IF DV-DAY-NUM < 1 OR DV-DAY-NUM > WS-MAX-DAY-THIS-MONTH
+                   SET DV-DATE-INVALID TO TRUE
+                   MOVE 'Jour invalide pour ce mois/cette annee'
+                       TO DV-ERROR-MSG
+               END-IF
+           END-IF
+
+           GOBACK.
