@@ -0,0 +1,186 @@
+      **************************************************************
+      *    PROGRAMME BusDay                                        *
+      *    Sous-programme de calcul de jours ouvres : calcule, a     *
+      *    partir d'une date de depart, soit le prochain jour       *
+      *    ouvre (BD-NUM-DAYS = 0), soit la date obtenue en ajoutant *
+      *    N jours ouvres (BD-NUM-DAYS > 0) - en sautant les samedis,*
+      *    dimanches et les jours feries du calendrier HOLCAL.       *
+      *                                                              *
+      *    Appel : CALL "BusDay" USING BD-PARM-AREA (copybook        *
+      *    BDPARM). L'appelant renseigne BD-BASE-DATE et             *
+      *    BD-NUM-DAYS ; au retour, BD-RESULT-DATE contient la date  *
+      *    ouvree trouvee.                                           *
+      *                                                              *
+      *    Le calendrier des jours feries (fichier HOLCAL, copybook  *
+      *    HOLREC) est facultatif : s'il est absent, seuls les       *
+      *    samedis et dimanches sont sautes. Il n'est charge qu'une  *
+      *    seule fois, au premier appel.                              *
+      *                                                              *
+      *    Historique des modifications :                            *
+      *    2026-08-08  Creation du sous-programme.                    *
+      *    2026-08-08  BD-BASE-DATE est desormais validee (mois,      *
+      *                jour selon le mois et l'annee bissextile)      *
+      *                avant tout calcul ; BD-STATUS-ERROR est mis   *
+      *                quand la date fournie n'est pas reelle.        *
+      *    2026-08-08  Le controle mois/jour/annee bissextile est    *
+      *                desormais delegue au sous-programme DateVal,  *
+      *                partage avec DateCnv, au lieu d'une copie      *
+      *                locale de la table des jours par mois.         *
+      *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BusDay.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOL-FILE ASSIGN TO "HOLCAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HOL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HOL-FILE.
+       COPY HOLREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Le calendrier des jours feries n'est charge qu'au premier
+      *    appel du sous-programme.
+       01 WS-FIRST-CALL-SW             PIC X(01) VALUE 'Y'.
+           88 WS-CALENDAR-NOT-LOADED       VALUE 'Y'.
+       01 WS-HOL-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01 WS-HOLIDAY-COUNT             PIC 9(04) VALUE ZERO.
+       01 WS-HOLIDAY-TABLE.
+           05 WS-HOLIDAY-ENTRY OCCURS 366 TIMES
+                   INDEXED BY WS-HOL-IDX.
+               10 WS-HOLIDAY-DATE      PIC 9(08).
+
+      *    Reference Monday utilisee pour calculer le jour de la
+      *    semaine de n'importe quelle date par calendrier perpetuel
+      *    (le 1er janvier 2024 est un lundi) - calculee a l'execution
+      *    plutot que codee en dur, afin d'eviter toute erreur de
+      *    valeur constante.
+       01 WS-MONDAY-REF-INTEGER        PIC S9(09) COMP.
+       01 WS-CURRENT-INTEGER           PIC S9(09) COMP.
+       01 WS-WEEKDAY-NUM               PIC S9(04) COMP.
+       01 WS-TARGET-DAYS               PIC S9(04) COMP.
+       01 WS-DAYS-FOUND                PIC S9(04) COMP.
+       01 WS-IS-HOLIDAY-SW             PIC X(01).
+           88 WS-IS-HOLIDAY                VALUE 'Y'.
+       01 WS-SUB                       PIC 9(04).
+
+      *    Champs de BD-BASE-DATE decomposes pour validation.
+       01 WS-BD-YEAR                   PIC 9(04).
+       01 WS-BD-MONTH                  PIC 9(02).
+       01 WS-BD-DAY                    PIC 9(02).
+
+      *    Zone d'echange avec le sous-programme DateVal, qui effectue
+      *    le controle mois/jour/annee bissextile (factorise pour
+      *    etre partage avec DateCnv).
+       COPY DTVALID.
+
+       LINKAGE SECTION.
+       COPY BDPARM.
+
+       PROCEDURE DIVISION USING BD-PARM-AREA.
+
+      *    Point d'entree du sous-programme.
+       0100-BUSDAY-MAIN.
+           IF WS-CALENDAR-NOT-LOADED
+               PERFORM 0200-LOAD-HOLIDAY-CALENDAR
+               COMPUTE WS-MONDAY-REF-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(20240101)
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF
+
+           SET BD-STATUS-OK TO TRUE
+           PERFORM 0150-VALIDATE-BASE-DATE
+
+           IF BD-STATUS-ERROR
+               MOVE BD-BASE-DATE TO BD-RESULT-DATE
+           ELSE
+               MOVE BD-NUM-DAYS TO WS-TARGET-DAYS
+               IF WS-TARGET-DAYS < 1
+                   MOVE 1 TO WS-TARGET-DAYS
+               END-IF
+
+               COMPUTE WS-CURRENT-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(BD-BASE-DATE)
+               MOVE ZERO TO WS-DAYS-FOUND
+
+               PERFORM UNTIL WS-DAYS-FOUND >= WS-TARGET-DAYS
+                   ADD 1 TO WS-CURRENT-INTEGER
+                   PERFORM 0300-CHECK-BUSINESS-DAY
+                   IF NOT WS-IS-HOLIDAY
+                       ADD 1 TO WS-DAYS-FOUND
+                   END-IF
+               END-PERFORM
+
+               COMPUTE BD-RESULT-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-CURRENT-INTEGER)
+           END-IF
+
+           GOBACK.
+
+      *    Verifie que BD-BASE-DATE (fournie par l'appelant) est une
+      *    date reelle - mois 01-12, jour valide pour ce mois et
+      *    cette annee (bissextile ou non) - avant tout calcul de
+      *    jours ouvres. Positionne BD-STATUS-ERROR si elle ne l'est
+      *    pas, auquel cas BD-RESULT-DATE est simplement recopiee de
+      *    BD-BASE-DATE.
+       0150-VALIDATE-BASE-DATE.
+           MOVE BD-BASE-DATE(1:4) TO WS-BD-YEAR
+           MOVE BD-BASE-DATE(5:2) TO WS-BD-MONTH
+           MOVE BD-BASE-DATE(7:2) TO WS-BD-DAY
+
+           MOVE WS-BD-YEAR TO DV-YEAR-NUM
+           MOVE WS-BD-MONTH TO DV-MONTH-NUM
+           MOVE WS-BD-DAY TO DV-DAY-NUM
+           CALL "DateVal" USING DV-PARM-AREA
+           IF DV-DATE-INVALID
+               SET BD-STATUS-ERROR TO TRUE
+           END-IF.
+
+      *    Charge le calendrier des jours feries en table. Un
+      *    calendrier absent (statut 35) n'est pas une erreur - seuls
+      *    les samedis et dimanches seront alors sautes.
+       0200-LOAD-HOLIDAY-CALENDAR.
+           MOVE ZERO TO WS-HOLIDAY-COUNT
+           OPEN INPUT HOL-FILE
+           IF WS-HOL-FILE-STATUS = '00'
+               PERFORM UNTIL WS-HOL-FILE-STATUS NOT = '00'
+                   READ HOL-FILE
+                       AT END
+                           MOVE '10' TO WS-HOL-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-HOLIDAY-COUNT
+                           MOVE HOL-DATE
+                               TO WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE HOL-FILE
+           END-IF.
+
+      *    Determine si WS-CURRENT-INTEGER (calendrier perpetuel)
+      *    tombe un week-end ou un jour ferie du calendrier charge.
+       0300-CHECK-BUSINESS-DAY.
+           MOVE 'N' TO WS-IS-HOLIDAY-SW
+           COMPUTE WS-WEEKDAY-NUM =
+               FUNCTION MOD(WS-CURRENT-INTEGER - WS-MONDAY-REF-INTEGER,
+                   7)
+           IF WS-WEEKDAY-NUM = 5 OR WS-WEEKDAY-NUM = 6
+               SET WS-IS-HOLIDAY TO TRUE
+           END-IF
+
+           IF NOT WS-IS-HOLIDAY AND WS-HOLIDAY-COUNT > 0
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-HOLIDAY-COUNT
+                   IF WS-HOLIDAY-DATE(WS-SUB) =
+                           FUNCTION DATE-OF-INTEGER(WS-CURRENT-INTEGER)
+                       SET WS-IS-HOLIDAY TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
