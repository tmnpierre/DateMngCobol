@@ -0,0 +1,192 @@
+      **************************************************************
+      *    PROGRAMME DateCnv                                       *
+      *    Sous-programme de conversion de dates, factorise a      *
+      *    partir de DateMng pour etre reutilisable par n'importe   *
+      *    quel programme appelant : analyse une date dans un des   *
+      *    formats reconnus (US, FR, IS, YP, DP), la valide (mois,  *
+      *    jour selon le mois et l'annee bissextile, annee), la     *
+      *    reconstruit dans le format de sortie demande, et calcule *
+      *    le nombre de jours ecoules depuis cette date jusqu'a la  *
+      *    date du jour fournie par l'appelant.                     *
+      *                                                              *
+      *    Appel : CALL "DateCnv" USING DATE-CONVERSION-AREA        *
+      *    (copybook DATEFMT). L'appelant renseigne DC-INPUT-DATE,  *
+      *    DC-INPUT-FORMAT, DC-OUTPUT-FORMAT et DC-TODAY-DATE8 ;    *
+      *    au retour, DC-VALID-SW indique si la date etait valide,  *
+      *    auquel cas DC-OUTPUT-DATE et DC-ELAPSED-DAYS sont         *
+      *    renseignes, sinon DC-ERROR-MSG explique le rejet.         *
+      *                                                              *
+      *    Historique des modifications :                            *
+      *    2026-08-08  Extraction de la logique de conversion/        *
+      *                validation/calcul de jours ecoules de DateMng *
+      *                en sous-programme reutilisable.                *
+      *    2026-08-08  Le controle mois/jour/annee bissextile est    *
+      *                desormais delegue au sous-programme DateVal,  *
+      *                partage avec BusDay.                          *
+      *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DateCnv.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Zones de travail intermediaires pour l'analyse syntaxique
+      *    de la date brute, avant conversion en numerique.
+       01 WS-MONTH-TXT                 PIC X(02) VALUE SPACES.
+       01 WS-DAY-TXT                   PIC X(02) VALUE SPACES.
+       01 WS-YEAR-TXT                  PIC X(04) VALUE SPACES.
+
+      *    Zone d'echange avec le sous-programme DateVal, qui effectue
+      *    le controle mois/jour/annee bissextile (factorise pour
+      *    etre partage avec BusDay).
+       COPY DTVALID.
+
+       01 WS-INPUT-DATE8               PIC 9(08).
+
+       LINKAGE SECTION.
+       COPY DATEFMT.
+
+       PROCEDURE DIVISION USING DATE-CONVERSION-AREA.
+
+      *    Point d'entree du sous-programme.
+       0100-DATECNV-MAIN.
+           SET DC-DATE-VALID TO TRUE
+           MOVE SPACES TO DC-ERROR-MSG
+           MOVE SPACES TO DC-OUTPUT-DATE
+           MOVE ZERO TO DC-ELAPSED-DAYS
+
+           PERFORM 0200-PARSE-INPUT-DATE
+           IF DC-DATE-VALID
+               PERFORM 0300-VALIDATE-DATE-FIELDS
+           END-IF
+           IF DC-DATE-VALID
+               PERFORM 0400-BUILD-OUTPUT-DATE
+           END-IF
+           IF DC-DATE-VALID
+               PERFORM 0500-COMPUTE-ELAPSED-DAYS
+           END-IF
+
+           GOBACK.
+
+      *    Decoupe DC-INPUT-DATE selon DC-INPUT-FORMAT en trois zones
+      *    alphanumeriques, afin de pouvoir controler qu'il s'agit
+      *    bien de chiffres avant toute conversion numerique.
+       0200-PARSE-INPUT-DATE.
+           MOVE SPACES TO WS-MONTH-TXT WS-DAY-TXT WS-YEAR-TXT
+           EVALUATE DC-INPUT-FORMAT
+               WHEN 'US'
+                   UNSTRING DC-INPUT-DATE DELIMITED BY '-'
+                       INTO WS-MONTH-TXT WS-DAY-TXT WS-YEAR-TXT
+               WHEN 'FR'
+                   UNSTRING DC-INPUT-DATE DELIMITED BY '/'
+                       INTO WS-DAY-TXT WS-MONTH-TXT WS-YEAR-TXT
+               WHEN 'IS'
+                   UNSTRING DC-INPUT-DATE DELIMITED BY '-'
+                       INTO WS-YEAR-TXT WS-MONTH-TXT WS-DAY-TXT
+               WHEN 'DP'
+                   UNSTRING DC-INPUT-DATE DELIMITED BY '.'
+                       INTO WS-DAY-TXT WS-MONTH-TXT WS-YEAR-TXT
+               WHEN 'YP'
+                   MOVE DC-INPUT-DATE(1:4) TO WS-YEAR-TXT
+                   MOVE DC-INPUT-DATE(5:2) TO WS-MONTH-TXT
+                   MOVE DC-INPUT-DATE(7:2) TO WS-DAY-TXT
+               WHEN OTHER
+                   SET DC-DATE-INVALID TO TRUE
+                   STRING 'Code de format en entree inconnu: '
+                       DC-INPUT-FORMAT
+                       DELIMITED BY SIZE INTO DC-ERROR-MSG
+           END-EVALUATE
+
+           IF DC-DATE-VALID
+               IF WS-MONTH-TXT IS NOT NUMERIC
+                  OR WS-DAY-TXT IS NOT NUMERIC
+                  OR WS-YEAR-TXT IS NOT NUMERIC
+                   SET DC-DATE-INVALID TO TRUE
+                   MOVE 'Date mal formee - chiffres invalides'
+                       TO DC-ERROR-MSG
+               ELSE
+                   MOVE WS-MONTH-TXT TO DC-MONTH-NUM
+                   MOVE WS-DAY-TXT TO DC-DAY-NUM
+                   MOVE WS-YEAR-TXT TO DC-YEAR-NUM
+               END-IF
+           END-IF.
+
+      *    Controle que le mois, le jour (selon le mois et l'annee
+      *    bissextile) et l'annee forment bien une date reelle.
+       0300-VALIDATE-DATE-FIELDS.
+           IF DC-MONTH-NUM IS NOT NUMERIC
+              OR DC-DAY-NUM IS NOT NUMERIC
+              OR DC-YEAR-NUM IS NOT NUMERIC
+               SET DC-DATE-INVALID TO TRUE
+               MOVE 'Date mal formee - chiffres invalides'
+                   TO DC-ERROR-MSG
+           END-IF
+
+           IF DC-DATE-VALID
+               IF DC-MONTH-NUM < 1 OR DC-MONTH-NUM > 12
+                   SET DC-DATE-INVALID TO TRUE
+                   MOVE 'Mois invalide - doit etre 01 a 12'
+                       TO DC-ERROR-MSG
+               END-IF
+           END-IF
+
+           IF DC-DATE-VALID
+               IF DC-YEAR-NUM < 1900 OR DC-YEAR-NUM > 2099
+                   SET DC-DATE-INVALID TO TRUE
+                   MOVE 'Annee invalide - doit etre 1900 a 2099'
+                       TO DC-ERROR-MSG
+               END-IF
+           END-IF
+
+           IF DC-DATE-VALID
+               MOVE DC-YEAR-NUM TO DV-YEAR-NUM
+               MOVE DC-MONTH-NUM TO DV-MONTH-NUM
+               MOVE DC-DAY-NUM TO DV-DAY-NUM
+               CALL "DateVal" USING DV-PARM-AREA
+               IF DV-DATE-INVALID
+                   SET DC-DATE-INVALID TO TRUE
+                   MOVE DV-ERROR-MSG TO DC-ERROR-MSG
+               END-IF
+           END-IF.
+
+      *    Construit DC-OUTPUT-DATE dans le format de sortie demande.
+       0400-BUILD-OUTPUT-DATE.
+           EVALUATE DC-OUTPUT-FORMAT
+               WHEN 'US'
+                   STRING DC-MONTH-NUM '-' DC-DAY-NUM '-' DC-YEAR-NUM
+                       DELIMITED BY SIZE INTO DC-OUTPUT-DATE
+               WHEN 'FR'
+                   STRING DC-DAY-NUM '/' DC-MONTH-NUM '/' DC-YEAR-NUM
+                       DELIMITED BY SIZE INTO DC-OUTPUT-DATE
+               WHEN 'IS'
+                   STRING DC-YEAR-NUM '-' DC-MONTH-NUM '-' DC-DAY-NUM
+                       DELIMITED BY SIZE INTO DC-OUTPUT-DATE
+               WHEN 'DP'
+                   STRING DC-DAY-NUM '.' DC-MONTH-NUM '.' DC-YEAR-NUM
+                       DELIMITED BY SIZE INTO DC-OUTPUT-DATE
+               WHEN 'YP'
+                   STRING DC-YEAR-NUM DC-MONTH-NUM DC-DAY-NUM
+                       DELIMITED BY SIZE INTO DC-OUTPUT-DATE
+               WHEN OTHER
+                   SET DC-DATE-INVALID TO TRUE
+                   STRING 'Code de format en sortie inconnu: '
+                       DC-OUTPUT-FORMAT
+                       DELIMITED BY SIZE INTO DC-ERROR-MSG
+           END-EVALUATE.
+
+      *    Calcule le nombre de jours ecoules entre la date analysee
+      *    et DC-TODAY-DATE8 (fournie par l'appelant), via le
+      *    calendrier perpetuel de FUNCTION INTEGER-OF-DATE - gere
+      *    naturellement les changements de mois/annee et les
+      *    annees bissextiles. Un resultat negatif indique une date
+      *    dans le futur.
+       0500-COMPUTE-ELAPSED-DAYS.
+           COMPUTE WS-INPUT-DATE8 =
+               DC-YEAR-NUM * 10000 + DC-MONTH-NUM * 100 + DC-DAY-NUM
+           COMPUTE DC-ELAPSED-DAYS =
+               FUNCTION INTEGER-OF-DATE(DC-TODAY-DATE8)
+               - FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE8).
