@@ -5,28 +5,154 @@
       *    une date du format MM-JJ-AAAA au format français        *
       *    JJ/MM/AAAA, affiche la date actuelle dans le même format*
       *    et indique la date et l'heure de compilation.           *
-      *************************************************************
-      
+      *                                                            *
+      *    Peut egalement tourner en mode batch non surveille :    *
+      *    ACCEPT FROM ENVIRONMENT "DATEMNG-MODE" = 'BATCH' fait    *
+      *    lire un fichier de transactions (une date MM-JJ-AAAA par *
+      *    ligne) jusqu'a fin de fichier et ecrire les dates        *
+      *    converties, au lieu de la saisie terminal unique.        *
+      *                                                              *
+      *    Historique des modifications :                            *
+      *    2026-08-08  Ajout du mode batch (fichier de transactions  *
+      *                en entree, fichier de dates converties en     *
+      *                sortie) pour les executions JCL non           *
+      *                surveillees.                                  *
+      *    2026-08-08  Ajout de la validation du mois, du jour (selon *
+      *                le mois et l'annee bissextile) et de l'annee   *
+      *                apres l'UNSTRING - une date invalide est       *
+      *                rejetee avec un message au lieu d'etre         *
+      *                affichee telle quelle.                         *
+      *    2026-08-08  Ajout de codes de format en entree/sortie      *
+      *                (US, FR, IS, YP, DP) au lieu du seul couple     *
+      *                fige MM-JJ-AAAA vers JJ/MM/AAAA.                *
+      *    2026-08-08  Ajout d'un journal d'audit (AUDITLOG) qui       *
+      *                horodate chaque conversion, reussie ou rejetee, *
+      *                avec la date/heure reelles du traitement -      *
+      *                remplace les anciennes zones de date/heure de   *
+      *                compilation figees.                             *
+      *    2026-08-08  Ajout du calcul du nombre de jours ecoules      *
+      *                entre la date analysee et aujourd'hui.          *
+      *    2026-08-08  Ajout d'un fichier de reprise (CKPTFILE) pour   *
+      *                le mode batch : redemarrage sans retraiter les  *
+      *                transactions deja traitees lors d'une execution *
+      *                precedente interrompue.                         *
+      *    2026-08-08  Ajout d'un rapport de synthese pagine (RPTFILE) *
+      *                du mode batch, avec en-tetes de page et une     *
+      *                ligne de totaux de controle en fin de rapport.  *
+      *    2026-08-08  Extraction de la conversion/validation de dates *
+      *                dans le sous-programme DateCnv (copybook        *
+      *                DATEFMT), reutilisable par d'autres programmes. *
+      *    2026-08-08  Ajout du calcul du prochain jour ouvre (mode    *
+      *                interactif), via le sous-programme BusDay, qui  *
+      *                saute les week-ends et les jours feries du      *
+      *                calendrier HOLCAL.                              *
+      *    2026-08-08  Ajout d'un fichier historique (HISTFILE) qui    *
+      *                conserve chaque conversion reussie (champs      *
+      *                analyses et date systeme de l'execution) pour   *
+      *                rapprochement ulterieur.                        *
+      *    2026-08-08  Affichage en mode interactif du nombre de jours *
+      *                ecoules via un champ edite (comme en mode       *
+      *                batch) ; la ligne de totaux du rapport          *
+      *                declenche desormais une nouvelle page si la     *
+      *                page courante est pleine ; BD-STATUS-ERROR est  *
+      *                verifie par l'appelant et peut reellement etre  *
+      *                positionne par BusDay ; RPT-RECORD deplace dans *
+      *                le copybook RPTREC.                             *
+      *    2026-08-08  Affichage de la date/heure de compilation       *
+      *                remis dans son propre paragraphe, execute       *
+      *                systematiquement, date acceptee ou rejetee ;    *
+      *                WS-RUN-TIME construit a partir des 6 premiers   *
+      *                chiffres d'une acceptation sur 8 chiffres       *
+      *                (l'heure et les minutes n'etaient plus prises   *
+      *                en compte) ; l'invite de saisie de la date en   *
+      *                mode interactif demande d'abord le format,      *
+      *                puis s'y adapte ; la ligne de totaux du         *
+      *                rapport declenche aussi une nouvelle page       *
+      *                quand le fichier de transactions est vide.      *
+      **************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DateMng.
        AUTHOR. Pierre.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CNVOUT-FILE ASSIGN TO "CNVOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CNVOUT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANS-FILE.
+       COPY TRANREC.
+
+       FD  CNVOUT-FILE.
+       COPY CNVOUTR.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CKPT-FILE.
+       COPY CKPTREC.
+
+       FD  RPT-FILE.
+       COPY RPTREC.
+
+       FD  HIST-FILE.
+       COPY HISTREC.
+
        WORKING-STORAGE SECTION.
-      
+
       *    Variable pour l'entrée de l'utilisateur.
        01 WS-DATE-US-INPUT            PIC X(10).
-      
-      *    Structures pour les formats de date.
-       01 WS-DATE-US.
-           05 WS-MONTH-US              PIC 9(02).
-           05 WS-DAY-US                PIC 9(02).
-           05 WS-YEAR-US               PIC 9(04).
-       01 WS-DATE-FR.
-           05 WS-DAY-FR                PIC 9(02).
-           05 WS-MONTH-FR              PIC 9(02).
-           05 WS-YEAR-FR               PIC 9(04).
-      
+
+      *    Codes de format en entree/sortie. Valeurs reconnues :
+      *        US  MM-JJ-AAAA   (ex: 01-31-2024)
+      *        FR  JJ/MM/AAAA   (ex: 31/01/2024)
+      *        IS  AAAA-MM-JJ   (ISO, ex: 2024-01-31)
+      *        YP  AAAAMMJJ     (ISO compact, ex: 20240131)
+      *        DP  JJ.MM.AAAA   (ex: 31.01.2024)
+       01 WS-FORMAT-IN                PIC X(02).
+       01 WS-FORMAT-OUT               PIC X(02).
+
+      *    Zone d'echange avec le sous-programme DateCnv, qui
+      *    effectue l'analyse, la validation, la reconstruction et
+      *    le calcul de jours ecoules pour une date donnee.
+       COPY DATEFMT.
+
+      *    Version editee du nombre de jours ecoules pour
+      *    l'affichage en mode interactif (DC-ELAPSED-DAYS est un
+      *    champ signe brut, non destine a l'affichage direct).
+       01 WS-ELAPSED-DAYS-EDIT         PIC -(6)9.
+
+      *    Zone d'echange avec le sous-programme BusDay, qui calcule
+      *    le prochain jour ouvre (ou une date avancee de N jours
+      *    ouvres) a partir d'une date donnee, en tenant compte des
+      *    week-ends et du calendrier des jours feries (HOLCAL).
+       COPY BDPARM.
+
       *    Structure pour la date actuelle.
        01 SYS-DATE8.
            03 A4.
@@ -34,35 +160,383 @@
               05 AA  PIC 99.
            03 MM  PIC 99.
            03 JJ    PIC 99.
-      
-      *    Variable pour la date de compilation.
-       01 WS-COMPILE-DATE              PIC X(10)   VALUE '10-04-2024'.
-       01 WS-COMPILE-TIME              PIC X(08)   VALUE '15:00:00'.
-      
+
+      *    Heure systeme du traitement, utilisee (avec SYS-DATE8)
+      *    pour horodater chaque ligne du journal d'audit.
+      *    ACCEPT FROM TIME renvoie HHMMSScc (8 chiffres) ; seuls les
+      *    6 premiers (HHMMSS) sont retenus dans WS-RUN-TIME.
+       01 WS-RUN-TIME-FULL             PIC 9(08).
+       01 WS-RUN-TIME                  PIC 9(06).
+
+      *    Date du jour en numerique (AAAAMMJJ), et zones de calcul
+      *    du nombre de jours ecoules depuis la date analysee.
+       01 WS-TODAY-NUM                 PIC 9(08).
+
+      *    Indicateur de mode d'execution et de fin de fichier batch.
+       01 WS-RUN-MODE                  PIC X(05) VALUE SPACES.
+           88 WS-MODE-BATCH                 VALUE 'BATCH'.
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+       01 WS-TRANS-STATUS              PIC X(02) VALUE SPACES.
+       01 WS-CNVOUT-STATUS             PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+       01 WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+       01 WS-HIST-STATUS               PIC X(02) VALUE SPACES.
+
+      *    Reprise sur incident en mode batch : nombre de
+      *    transactions a sauter au redemarrage (deja traitees lors
+      *    d'une execution precedente interrompue), nombre de
+      *    transactions traitees durant l'execution en cours, et
+      *    frequence d'ecriture du fichier de reprise.
+       01 WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+       01 WS-REC-NUM                   PIC 9(09) VALUE ZERO.
+       01 WS-CKPT-INTERVAL             PIC 9(04) VALUE 50.
+
+      *    Rapport de synthese pagine du mode batch : une ligne par
+      *    transaction, des en-tetes de page (date du jour, numero
+      *    de page) tous les WS-MAX-LINES-PER-PAGE lignes, et une
+      *    ligne de totaux de controle en fin de rapport.
+       01 WS-RPT-STATUS                PIC X(02) VALUE SPACES.
+       01 WS-RPT-LINE                  PIC X(80).
+       01 WS-PAGE-NUM                  PIC 9(04) VALUE ZERO.
+       01 WS-LINE-COUNT                PIC 9(04) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE        PIC 9(04) VALUE 20.
+       01 WS-CONVERTED-COUNT           PIC 9(07) VALUE ZERO.
+       01 WS-REJECTED-COUNT            PIC 9(07) VALUE ZERO.
+
        PROCEDURE DIVISION.
-      
+
       *    Point d'entrée principal du programme.
        1000-MAIN.
-           DISPLAY "Entrez une date au format "
-      -            "MM-JJ-AAAA:" SPACE WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "DATEMNG-MODE"
+           ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-FULL FROM TIME
+           MOVE WS-RUN-TIME-FULL(1:6) TO WS-RUN-TIME
+           MOVE SYS-DATE8 TO WS-TODAY-NUM
+           PERFORM 1050-OPEN-AUDIT-FILE
+           PERFORM 1060-OPEN-HISTORY-FILE
+
+           IF WS-MODE-BATCH
+               PERFORM 3000-BATCH-PROCESS
+           ELSE
+               PERFORM 2000-INTERACTIVE-PROCESS
+           END-IF
+
+           CLOSE AUDIT-FILE
+           CLOSE HIST-FILE
+           STOP RUN.
+
+      *    Ouvre le journal d'audit en ajout ; s'il n'existe pas
+      *    encore (statut 35), le cree.
+       1050-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *    Ouvre le fichier historique en ajout ; s'il n'existe pas
+      *    encore (statut 35), le cree. Distinct du journal d'audit :
+      *    l'historique ne conserve que les conversions reussies, au
+      *    niveau des champs analyses, pour le rapprochement ;
+      *    l'audit conserve chaque tentative (reussie ou non) au
+      *    niveau du message.
+       1060-OPEN-HISTORY-FILE.
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+      *    Mode interactif : comportement d'origine (une seule
+      *    saisie au terminal).
+       2000-INTERACTIVE-PROCESS.
+           DISPLAY "Format en entree (US/FR/IS/YP/DP) "
+      -            "[defaut US]:" SPACE WITH NO ADVANCING.
+           ACCEPT WS-FORMAT-IN.
+           IF WS-FORMAT-IN = SPACES
+               MOVE 'US' TO WS-FORMAT-IN
+           END-IF
+
+           EVALUATE WS-FORMAT-IN
+               WHEN 'US'
+                   DISPLAY "Entrez une date au format "
+      -                    "MM-JJ-AAAA:" SPACE WITH NO ADVANCING
+               WHEN 'FR'
+                   DISPLAY "Entrez une date au format "
+      -                    "JJ/MM/AAAA:" SPACE WITH NO ADVANCING
+               WHEN 'IS'
+                   DISPLAY "Entrez une date au format "
+      -                    "AAAA-MM-JJ:" SPACE WITH NO ADVANCING
+               WHEN 'YP'
+                   DISPLAY "Entrez une date au format "
+      -                    "AAAAMMJJ:" SPACE WITH NO ADVANCING
+               WHEN 'DP'
+                   DISPLAY "Entrez une date au format "
+      -                    "JJ.MM.AAAA:" SPACE WITH NO ADVANCING
+               WHEN OTHER
+                   DISPLAY "Entrez une date:" SPACE WITH NO ADVANCING
+           END-EVALUATE
            ACCEPT WS-DATE-US-INPUT.
-      
-      *    Convertir et afficher la date saisie au format français.
-           UNSTRING WS-DATE-US-INPUT DELIMITED BY "-"
-               INTO WS-MONTH-US, WS-DAY-US, WS-YEAR-US
-           MOVE WS-DAY-US TO WS-DAY-FR
-           MOVE WS-MONTH-US TO WS-MONTH-FR
-           MOVE WS-YEAR-US TO WS-YEAR-FR
-           DISPLAY "Date convertie au format français: "
-               WS-DAY-FR "/" WS-MONTH-FR "/" WS-YEAR-FR.
-      
-      *    Récupérer et afficher la date actuelle en format français.
-           ACCEPT SYS-DATE8 FROM DATE YYYYMMDD.
+
+           DISPLAY "Format en sortie (US/FR/IS/YP/DP) "
+      -            "[defaut FR]:" SPACE WITH NO ADVANCING.
+           ACCEPT WS-FORMAT-OUT.
+           IF WS-FORMAT-OUT = SPACES
+               MOVE 'FR' TO WS-FORMAT-OUT
+           END-IF
+
+           PERFORM 1800-CONVERT-DATE
+           IF DC-DATE-VALID
+               DISPLAY "Date convertie: " DC-OUTPUT-DATE
+               MOVE DC-ELAPSED-DAYS TO WS-ELAPSED-DAYS-EDIT
+               DISPLAY "Jours ecoules depuis cette date: "
+                   WS-ELAPSED-DAYS-EDIT
+               PERFORM 1900-NEXT-BUSINESS-DAY
+               IF BD-STATUS-OK
+                   DISPLAY "Prochain jour ouvre a partir de cette "
+                       "date: " BD-RESULT-DATE
+               ELSE
+                   DISPLAY "Impossible de calculer le prochain jour "
+                       "ouvre : date de base invalide."
+               END-IF
+           ELSE
+               DISPLAY "Date rejetee: " DC-ERROR-MSG
+           END-IF.
+
+      *    Afficher la date actuelle en format français.
            DISPLAY "Date actuelle (format français): "
                JJ "/" MM "/" AA.
-      
-      *    Afficher la date et l'heure de compilation.
+
+           PERFORM 2050-DISPLAY-COMPILE-INFO.
+
+      *    Calcule le prochain jour ouvre suivant la date analysee
+      *    (samedis, dimanches et jours feries du calendrier HOLCAL
+      *    sautes) via le sous-programme BusDay.
+       1900-NEXT-BUSINESS-DAY.
+           COMPUTE BD-BASE-DATE =
+               DC-YEAR-NUM * 10000 + DC-MONTH-NUM * 100 + DC-DAY-NUM
+           MOVE ZERO TO BD-NUM-DAYS
+           CALL "BusDay" USING BD-PARM-AREA.
+
+      *    Afficher la date et l'heure de compilation - toujours
+      *    affichee, que la date saisie ait ete acceptee ou rejetee.
+       2050-DISPLAY-COMPILE-INFO.
            DISPLAY "Date et heure de compilation (format français): "
-               WHEN-COMPILED
-      
-           STOP RUN.
+               WHEN-COMPILED.
+
+      *    Mode batch : lit le fichier de transactions jusqu'a fin
+      *    de fichier, convertit chaque date et ecrit le resultat,
+      *    pour une execution JCL non surveillee. Un fichier de
+      *    reprise (CKPTFILE) est relu au demarrage : s'il indique
+      *    qu'une execution precedente a ete interrompue en cours de
+      *    route, les transactions deja traitees sont sautees et le
+      *    fichier de sortie est complete au lieu d'etre ecrase.
+       3000-BATCH-PROCESS.
+           PERFORM 3100-READ-CHECKPOINT
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY "Fichier de transactions introuvable (statut "
+                   WS-TRANS-STATUS "), traitement batch annule."
+           ELSE
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND CNVOUT-FILE
+                   IF WS-CNVOUT-STATUS = '35'
+                       OPEN OUTPUT CNVOUT-FILE
+                   END-IF
+                   PERFORM 3150-SKIP-PROCESSED-RECORDS
+               ELSE
+                   OPEN OUTPUT CNVOUT-FILE
+               END-IF
+               MOVE WS-SKIP-COUNT TO WS-REC-NUM
+               OPEN OUTPUT RPT-FILE
+               MOVE ZERO TO WS-PAGE-NUM WS-LINE-COUNT
+               MOVE ZERO TO WS-CONVERTED-COUNT WS-REJECTED-COUNT
+
+               PERFORM UNTIL WS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REC-NUM
+                           MOVE TR-DATE-INPUT TO WS-DATE-US-INPUT
+                           MOVE TR-FORMAT-IN TO WS-FORMAT-IN
+                           MOVE TR-FORMAT-OUT TO WS-FORMAT-OUT
+                           IF WS-FORMAT-IN = SPACES
+                               MOVE 'US' TO WS-FORMAT-IN
+                           END-IF
+                           IF WS-FORMAT-OUT = SPACES
+                               MOVE 'FR' TO WS-FORMAT-OUT
+                           END-IF
+                           PERFORM 1800-CONVERT-DATE
+                           IF DC-DATE-VALID
+                               MOVE SPACES TO CO-RECORD
+                               MOVE DC-OUTPUT-DATE TO CO-DATE-OUTPUT
+                               MOVE DC-ELAPSED-DAYS TO CO-ELAPSED-DAYS
+                               WRITE CO-RECORD
+                               ADD 1 TO WS-CONVERTED-COUNT
+                           ELSE
+                               DISPLAY "Transaction rejetee ["
+                                   TR-DATE-INPUT "]: " DC-ERROR-MSG
+                               ADD 1 TO WS-REJECTED-COUNT
+                           END-IF
+                           PERFORM 6200-WRITE-REPORT-DETAIL
+                           IF FUNCTION MOD(WS-REC-NUM, WS-CKPT-INTERVAL)
+                                   = 0
+                               PERFORM 3200-WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               PERFORM 6300-WRITE-REPORT-TOTALS
+               CLOSE TRANS-FILE
+               CLOSE CNVOUT-FILE
+               CLOSE RPT-FILE
+
+      *        Traitement complet jusqu'a la fin du fichier : le
+      *        redemarrage n'est plus necessaire, le fichier de
+      *        reprise est remis a zero.
+               MOVE ZERO TO WS-REC-NUM
+               PERFORM 3200-WRITE-CHECKPOINT
+           END-IF.
+
+      *    Relit le fichier de reprise pour determiner combien de
+      *    transactions ont deja ete traitees lors d'une execution
+      *    precedente. Absence de fichier = premiere execution.
+       3100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CK-LAST-REC-NUM TO WS-SKIP-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *    Saute les transactions deja traitees lors d'une execution
+      *    precedente, sans les reconvertir.
+       3150-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *    Ecrit (en remplacement complet) le fichier de reprise avec
+      *    le numero du dernier enregistrement traite avec succes.
+       3200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE SPACES TO CK-RECORD
+           MOVE WS-REC-NUM TO CK-LAST-REC-NUM
+           WRITE CK-RECORD
+           CLOSE CKPT-FILE.
+
+      *    Ecrit les deux lignes d'en-tete d'une nouvelle page du
+      *    rapport de synthese : date du jour et numero de page.
+       6100-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'RAPPORT DE CONVERSION DE DATES - DU '
+               JJ '/' MM '/' AA
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           MOVE WS-RPT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'PAGE ' WS-PAGE-NUM
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           MOVE WS-RPT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE ZERO TO WS-LINE-COUNT.
+
+      *    Ecrit une ligne de detail (entree, sortie ou rejet) pour
+      *    la transaction qui vient d'etre traitee ; declenche une
+      *    nouvelle page quand la page courante est pleine.
+       6200-WRITE-REPORT-DETAIL.
+           IF WS-PAGE-NUM = 0 OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 6100-WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE SPACES TO WS-RPT-LINE
+           IF DC-DATE-VALID
+               STRING WS-DATE-US-INPUT ' -> ' DC-OUTPUT-DATE
+                   '  OK'
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+           ELSE
+               STRING WS-DATE-US-INPUT ' -> REJETEE: '
+                   DC-ERROR-MSG
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-IF
+           MOVE WS-RPT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+
+      *    Ecrit la ligne de totaux de controle en fin de rapport ;
+      *    declenche une nouvelle page si aucun en-tete n'a encore ete
+      *    ecrit (fichier de transactions vide) ou si la page courante
+      *    est deja pleine, afin que cette ligne ne depasse jamais
+      *    WS-MAX-LINES-PER-PAGE lignes sur la page et qu'elle ne se
+      *    retrouve jamais seule, sans en-tete, sur le rapport.
+       6300-WRITE-REPORT-TOTALS.
+           IF WS-PAGE-NUM = 0 OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 6100-WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'TOTAL CONVERTIES: ' WS-CONVERTED-COUNT
+               '   TOTAL REJETEES: ' WS-REJECTED-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           MOVE WS-RPT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+      *    Convertit WS-DATE-US-INPUT (dans le format WS-FORMAT-IN) en
+      *    DC-OUTPUT-DATE (dans le format WS-FORMAT-OUT) - logique
+      *    commune aux deux modes, factorisee dans le sous-programme
+      *    DateCnv pour pouvoir etre reutilisee par d'autres
+      *    programmes. DC-VALID-SW indique si la date etait reelle ;
+      *    sinon DC-ERROR-MSG explique le rejet.
+       1800-CONVERT-DATE.
+           MOVE WS-DATE-US-INPUT TO DC-INPUT-DATE
+           MOVE WS-FORMAT-IN TO DC-INPUT-FORMAT
+           MOVE WS-FORMAT-OUT TO DC-OUTPUT-FORMAT
+           MOVE WS-TODAY-NUM TO DC-TODAY-DATE8
+
+           CALL "DateCnv" USING DATE-CONVERSION-AREA
+
+           PERFORM 4000-WRITE-AUDIT-LINE
+           IF DC-DATE-VALID
+               PERFORM 4100-WRITE-HISTORY-LINE
+           END-IF.
+
+      *    Ajoute une ligne au journal d'audit pour la conversion qui
+      *    vient d'etre tentee (reussie ou rejetee), avec la date et
+      *    l'heure reelles du traitement.
+       4000-WRITE-AUDIT-LINE.
+           MOVE SPACES TO AU-RECORD
+           MOVE SYS-DATE8 TO AU-RUN-DATE
+           MOVE WS-RUN-TIME TO AU-RUN-TIME
+           MOVE WS-DATE-US-INPUT TO AU-INPUT-DATE
+           IF DC-DATE-VALID
+               MOVE DC-OUTPUT-DATE TO AU-OUTPUT-DATE
+               MOVE 'PASS' TO AU-STATUS
+               MOVE SPACES TO AU-MESSAGE
+           ELSE
+               MOVE SPACES TO AU-OUTPUT-DATE
+               MOVE 'FAIL' TO AU-STATUS
+               MOVE DC-ERROR-MSG TO AU-MESSAGE
+           END-IF
+           WRITE AU-RECORD.
+
+      *    Ajoute une ligne au fichier historique pour une conversion
+      *    reussie, avec les champs analyses et la date systeme de
+      *    l'execution, pour permettre un rapprochement ulterieur.
+       4100-WRITE-HISTORY-LINE.
+           MOVE SPACES TO HR-RECORD
+           MOVE WS-DATE-US-INPUT TO HR-INPUT-DATE
+           MOVE DC-MONTH-NUM TO HR-MONTH-NUM
+           MOVE DC-DAY-NUM TO HR-DAY-NUM
+           MOVE DC-YEAR-NUM TO HR-YEAR-NUM
+           MOVE DC-OUTPUT-DATE TO HR-OUTPUT-DATE
+           MOVE SYS-DATE8 TO HR-RUN-SYSDATE
+           WRITE HR-RECORD.
