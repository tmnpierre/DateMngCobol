@@ -0,0 +1,14 @@
+      *************************************************************
+      *    COPYBOOK DTVALID                                        *
+      *    Zone d'echange du sous-programme DateVal : annee, mois   *
+      *    et jour a valider en entree ; indicateur de statut et     *
+      *    message d'erreur en sortie.                                *
+      *************************************************************
+       01 DV-PARM-AREA.
+           05 DV-YEAR-NUM              PIC 9(04).
+           05 DV-MONTH-NUM             PIC 9(02).
+           05 DV-DAY-NUM               PIC 9(02).
+           05 DV-VALID-SW              PIC X(01).
+               88 DV-DATE-VALID            VALUE 'Y'.
+               88 DV-DATE-INVALID          VALUE 'N'.
+           05 DV-ERROR-MSG             PIC X(40).
