@@ -0,0 +1,12 @@
+      *************************************************************
+      *    COPYBOOK TRANREC                                       *
+      *    Un enregistrement du fichier de transactions du mode    *
+      *    batch : une date brute par ligne, avec ses codes de      *
+      *    format d'entree/sortie. Si les codes sont laisses en     *
+      *    blanc, DateMng suppose le couple historique US/FR        *
+      *    (MM-JJ-AAAA vers JJ/MM/AAAA).                            *
+      *************************************************************
+       01 TR-RECORD.
+           05 TR-DATE-INPUT             PIC X(10).
+           05 TR-FORMAT-IN              PIC X(02).
+           05 TR-FORMAT-OUT             PIC X(02).
