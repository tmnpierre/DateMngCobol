@@ -0,0 +1,14 @@
+      *************************************************************
+      *    COPYBOOK BDPARM                                         *
+      *    Zone d'echange du sous-programme BusDay : date de        *
+      *    depart, nombre de jours ouvres a ajouter (0 = prochain    *
+      *    jour ouvre suivant la date de depart), date resultat et   *
+      *    indicateur de statut.                                     *
+      *************************************************************
+       01 BD-PARM-AREA.
+           05 BD-BASE-DATE             PIC 9(08).
+           05 BD-NUM-DAYS              PIC S9(04) COMP.
+           05 BD-RESULT-DATE           PIC 9(08).
+           05 BD-STATUS                PIC X(01).
+               88 BD-STATUS-OK             VALUE 'Y'.
+               88 BD-STATUS-ERROR          VALUE 'N'.
