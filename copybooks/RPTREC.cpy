@@ -0,0 +1,8 @@
+      *************************************************************
+      *    COPYBOOK RPTREC                                          *
+      *    Un enregistrement du rapport de synthese pagine du mode  *
+      *    batch (RPTFILE) - une seule zone alphanumerique, mise    *
+      *    en forme au fil de l'eau (en-tetes de page, lignes de    *
+      *    detail, ligne de totaux) plutot que des champs distincts.*
+      *************************************************************
+       01 RPT-RECORD                   PIC X(80).
