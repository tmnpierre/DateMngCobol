@@ -0,0 +1,18 @@
+      *************************************************************
+      *    COPYBOOK AUDITREC                                       *
+      *    Un enregistrement du journal d'audit : une ligne par     *
+      *    date traitee (reussie ou rejetee), horodatee avec la     *
+      *    date/heure reelles du traitement.                        *
+      *************************************************************
+       01 AU-RECORD.
+           05 AU-RUN-DATE              PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 AU-RUN-TIME              PIC 9(06).
+           05 FILLER                   PIC X(01).
+           05 AU-INPUT-DATE            PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 AU-OUTPUT-DATE           PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 AU-STATUS                PIC X(04).
+           05 FILLER                   PIC X(01).
+           05 AU-MESSAGE               PIC X(40).
