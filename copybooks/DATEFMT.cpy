@@ -0,0 +1,23 @@
+      *************************************************************
+      *    COPYBOOK DATEFMT                                        *
+      *    Zone d'echange du sous-programme DateCnv : date en       *
+      *    entree/sortie (brutes et en numerique), indicateur et    *
+      *    message de validite, et nombre de jours ecoules entre    *
+      *    la date analysee et la date du jour fournie par          *
+      *    l'appelant.                                              *
+      *************************************************************
+       01 DATE-CONVERSION-AREA.
+           05 DC-INPUT-DATE            PIC X(10).
+           05 DC-INPUT-FORMAT          PIC X(02).
+           05 DC-OUTPUT-FORMAT         PIC X(02).
+           05 DC-OUTPUT-DATE           PIC X(10).
+           05 DC-DATE-NUMERIC.
+               10 DC-MONTH-NUM         PIC 9(02).
+               10 DC-DAY-NUM           PIC 9(02).
+               10 DC-YEAR-NUM          PIC 9(04).
+           05 DC-TODAY-DATE8           PIC 9(08).
+           05 DC-ELAPSED-DAYS          PIC S9(06).
+           05 DC-VALID-SW              PIC X(01).
+               88 DC-DATE-VALID            VALUE 'Y'.
+               88 DC-DATE-INVALID          VALUE 'N'.
+           05 DC-ERROR-MSG             PIC X(40).
