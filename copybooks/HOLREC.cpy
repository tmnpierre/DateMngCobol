@@ -0,0 +1,8 @@
+      *************************************************************
+      *    COPYBOOK HOLREC                                         *
+      *    Un enregistrement du calendrier des jours feries         *
+      *    (fichier HOLCAL), lu par le sous-programme BusDay.        *
+      *************************************************************
+       01 HOL-RECORD.
+           05 HOL-DATE                 PIC 9(08).
+           05 HOL-DESCRIPTION          PIC X(30).
