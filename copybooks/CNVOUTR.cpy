@@ -0,0 +1,11 @@
+      *************************************************************
+      *    COPYBOOK CNVOUTR                                        *
+      *    Enregistrement du fichier de sortie du mode batch : la  *
+      *    date convertie et le nombre de jours ecoules depuis      *
+      *    cette date jusqu'a aujourd'hui, une ligne par             *
+      *    transaction acceptee.                                    *
+      *************************************************************
+       01 CO-RECORD.
+           05 CO-DATE-OUTPUT            PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 CO-ELAPSED-DAYS           PIC -(6)9.
