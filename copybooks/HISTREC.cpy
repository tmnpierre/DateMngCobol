@@ -0,0 +1,19 @@
+      *************************************************************
+      *    COPYBOOK HISTREC                                         *
+      *    Un enregistrement du fichier historique (HISTFILE), qui   *
+      *    conserve chaque conversion reussie (date d'origine,        *
+      *    champs analyses, date convertie et date systeme de        *
+      *    l'execution) pour permettre un rapprochement ulterieur.   *
+      *************************************************************
+       01 HR-RECORD.
+           05 HR-INPUT-DATE            PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 HR-MONTH-NUM             PIC 9(02).
+           05 FILLER                   PIC X(01).
+           05 HR-DAY-NUM               PIC 9(02).
+           05 FILLER                   PIC X(01).
+           05 HR-YEAR-NUM              PIC 9(04).
+           05 FILLER                   PIC X(01).
+           05 HR-OUTPUT-DATE           PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 HR-RUN-SYSDATE           PIC 9(08).
