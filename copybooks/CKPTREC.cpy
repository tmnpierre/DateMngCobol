@@ -0,0 +1,9 @@
+      *************************************************************
+      *    COPYBOOK CKPTREC                                        *
+      *    Enregistrement du fichier de reprise du mode batch : le *
+      *    numero du dernier enregistrement de transactions traite *
+      *    avec succes, pour sauter les enregistrements deja lus    *
+      *    en cas de redemarrage apres interruption.                *
+      *************************************************************
+       01 CK-RECORD.
+           05 CK-LAST-REC-NUM          PIC 9(09).
